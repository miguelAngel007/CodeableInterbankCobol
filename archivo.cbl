@@ -0,0 +1,254 @@
+      ******************************************************************
+      * AUTHOR MIGUEL ANGEL CHAVEZ DOMINGUEZ:
+      * DATE:
+      * PURPOSE: Archivado mensual de TRANSACCIONES - separa registros
+      *          anteriores a la fecha de corte y deja solo el periodo
+      *          vigente en el archivo en producción.
+      * TECTONICS: COBC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODEABLE-INTERBANK-ARCHIVO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES ASSIGN TO '../data/transacciones.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS STATUS-FILE.
+           SELECT TRANSACCIONES-VIGENTES
+               ASSIGN TO DYNAMIC RUTA-TEMPORAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS VIGENTES-STATUS-FILE.
+           SELECT TRANSACCIONES-ARCHIVO
+               ASSIGN TO DYNAMIC RUTA-ARCHIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ARCHIVO-STATUS-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+           FD TRANSACCIONES.
+           01 TRANSACCION          PIC X(100).
+
+           FD TRANSACCIONES-VIGENTES.
+           01 LINEA-VIGENTE        PIC X(100).
+
+           FD TRANSACCIONES-ARCHIVO.
+           01 LINEA-ARCHIVO        PIC X(100).
+       WORKING-STORAGE SECTION.
+
+       01 STATUS-FILE              PIC XX.
+       01 VIGENTES-STATUS-FILE     PIC XX.
+       01 ARCHIVO-STATUS-FILE      PIC XX.
+       01 MENSAJE                  PIC X(80).
+
+       01 FIN                      PIC X(3) VALUE "NO".
+         88 CONTINUAR              VALUE "NO".
+         88 TERMINAR               VALUE "YES".
+
+       01 ES-PRIMER-LINEA          PIC X VALUE 'S'.
+
+      * Fecha de corte AAMMDD: los registros cuya fecha (posiciones
+      * 5-10 de TRANSACCION-ID) sea anterior se consideran vencidos
+      * y se mueven al archivo histórico. Operación actualiza este
+      * valor antes de cada corrida de fin de mes.
+       01 FECHA-CORTE-AAMMDD    PIC 9(6) VALUE 240101.
+
+       01 TRANSACCION-ID           PIC X(10).
+       01 TIPO                     PIC X(10).
+       01 MONTO-TXT                PIC X(15).
+       01 MONTO                    PIC 9(7)V99 VALUE 0.
+       01 FECHA-TRX-AAMMDD      PIC 9(6).
+
+      * Una línea que no se pudo desglosar correctamente (campos de
+      * más, ID o monto vacíos, monto no numérico) igual se conserva
+      * en el archivo que le corresponda por fecha - transacciones.cbl
+      * ya la rechazó y la reportó - pero su monto no se suma a
+      * TOTAL-VIGENTE para no corromper el trailer recalculado.
+       01 INDICADOR-LINEA          PIC X VALUE 'S'.
+         88 LINEA-VALIDA           VALUE 'S'.
+         88 LINEA-INVALIDA         VALUE 'N'.
+
+       01 FECHA-ACTUAL.
+           05 FECHA-AAAAMMDD    PIC 9(8).
+           05 FILLER               PIC X(13).
+
+       01 RUTA-TEMPORAL         PIC X(50)
+             VALUE '../data/transacciones.tmp'.
+       01 RUTA-ARCHIVO          PIC X(50).
+       01 RUTA-VIGENTE-FINAL    PIC X(50)
+             VALUE '../data/transacciones.csv'.
+
+       01 CONTADOR-ARCHIVADAS      PIC 9(7) VALUE 0.
+       01 CONTADOR-VIGENTES        PIC 9(7) VALUE 0.
+       01 TOTAL-VIGENTE            PIC 9(7)V99 VALUE 0.
+       01 CONTADOR-ARCHIVADAS-FORMAT PIC Z(6)9.
+       01 CONTADOR-VIGENTES-FORMAT   PIC Z(6)9.
+       01 TOTAL-VIGENTE-FORMAT      PIC Z(6)9.99.
+
+       01 RETORNO-SO            PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-FILE.
+           PERFORM PROCESS-FILE.
+           PERFORM CLOSE-FILE.
+           PERFORM REEMPLAZAR-ARCHIVO-VIGENTE.
+           PERFORM PRINT-RESULTS.
+           GO TO FINALIZE.
+
+       OPEN-FILE.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE SPACES TO RUTA-ARCHIVO.
+           STRING "../data/archivo-transacciones-" FECHA-AAAAMMDD
+             ".csv"
+             DELIMITED BY SIZE INTO RUTA-ARCHIVO.
+
+           OPEN INPUT TRANSACCIONES.
+           IF (STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL ARCHIVO " STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+               MOVE "YES" TO FIN
+      * No se pudo abrir el maestro de entrada - se sale antes de
+      * crear los archivos de salida, igual que transacciones.cbl.
+               GO TO FINALIZE
+           END-IF.
+
+           OPEN OUTPUT TRANSACCIONES-VIGENTES.
+           IF (VIGENTES-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL TEMPORAL "
+                 VIGENTES-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+               MOVE "YES" TO FIN.
+
+           OPEN OUTPUT TRANSACCIONES-ARCHIVO.
+           IF (ARCHIVO-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL ARCHIVO HISTORICO "
+                 ARCHIVO-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+               MOVE "YES" TO FIN.
+
+       CLOSE-FILE.
+           CLOSE TRANSACCIONES.
+           CLOSE TRANSACCIONES-VIGENTES.
+           CLOSE TRANSACCIONES-ARCHIVO.
+
+       PROCESS-FILE.
+           PERFORM UNTIL TERMINAR
+               READ TRANSACCIONES
+                   AT END
+                       SET TERMINAR TO TRUE
+                   NOT AT END
+                       PERFORM CLASIFICAR-LINEA
+               END-READ
+           END-PERFORM.
+
+           PERFORM ESCRIBIR-TRAILER-VIGENTE.
+
+           MOVE CONTADOR-ARCHIVADAS TO CONTADOR-ARCHIVADAS-FORMAT.
+           MOVE CONTADOR-VIGENTES TO CONTADOR-VIGENTES-FORMAT.
+
+       CLASIFICAR-LINEA.
+           IF ES-PRIMER-LINEA = "S"
+               MOVE "N" TO ES-PRIMER-LINEA
+               MOVE TRANSACCION TO LINEA-VIGENTE
+               WRITE LINEA-VIGENTE
+           ELSE
+      * El trailer de control del archivo de entrada queda
+      * desactualizado al quitar registros - se descarta aquí y
+      * ESCRIBIR-TRAILER-VIGENTE escribe uno nuevo al cerrar.
+               IF TRANSACCION (1:7) NOT = "TRAILER"
+                   PERFORM CLASIFICAR-TRANSACCION
+               END-IF
+           END-IF.
+
+       CLASIFICAR-TRANSACCION.
+           MOVE SPACES TO TRANSACCION-ID TIPO MONTO-TXT.
+           MOVE 0 TO MONTO.
+           SET LINEA-VALIDA TO TRUE.
+
+           UNSTRING TRANSACCION DELIMITED BY ","
+             INTO TRANSACCION-ID, TIPO, MONTO-TXT
+             ON OVERFLOW
+                 SET LINEA-INVALIDA TO TRUE
+           END-UNSTRING.
+
+           IF TRANSACCION-ID = SPACES OR MONTO-TXT = SPACES
+               SET LINEA-INVALIDA TO TRUE
+           END-IF.
+
+           IF LINEA-VALIDA
+             AND FUNCTION TEST-NUMVAL (MONTO-TXT) NOT = 0
+               SET LINEA-INVALIDA TO TRUE
+           END-IF.
+
+           IF LINEA-VALIDA
+               MOVE FUNCTION NUMVAL (MONTO-TXT) TO MONTO
+           END-IF.
+
+           MOVE TRANSACCION-ID (5:6) TO FECHA-TRX-AAMMDD.
+
+           IF FECHA-TRX-AAMMDD < FECHA-CORTE-AAMMDD
+               MOVE TRANSACCION TO LINEA-ARCHIVO
+               WRITE LINEA-ARCHIVO
+               ADD 1 TO CONTADOR-ARCHIVADAS
+           ELSE
+               MOVE TRANSACCION TO LINEA-VIGENTE
+               WRITE LINEA-VIGENTE
+               ADD 1 TO CONTADOR-VIGENTES
+               IF LINEA-VALIDA
+                   ADD MONTO TO TOTAL-VIGENTE
+               END-IF
+           END-IF.
+
+       ESCRIBIR-TRAILER-VIGENTE.
+           MOVE CONTADOR-VIGENTES TO CONTADOR-VIGENTES-FORMAT.
+           MOVE TOTAL-VIGENTE TO TOTAL-VIGENTE-FORMAT.
+           MOVE SPACES TO LINEA-VIGENTE.
+           STRING "TRAILER,"
+             FUNCTION TRIM (CONTADOR-VIGENTES-FORMAT) ","
+             FUNCTION TRIM (TOTAL-VIGENTE-FORMAT)
+             DELIMITED BY SIZE INTO LINEA-VIGENTE.
+           WRITE LINEA-VIGENTE.
+
+       REEMPLAZAR-ARCHIVO-VIGENTE.
+           IF CONTADOR-ARCHIVADAS > 0
+               CALL "CBL_DELETE_FILE" USING RUTA-VIGENTE-FINAL
+                 RETURNING RETORNO-SO
+               CALL "CBL_RENAME_FILE" USING RUTA-TEMPORAL
+                 RUTA-VIGENTE-FINAL
+                 RETURNING RETORNO-SO
+               IF RETORNO-SO NOT = 0
+                   DISPLAY
+                     "ERROR AL REEMPLAZAR EL ARCHIVO VIGENTE - REVISAR "
+                     RUTA-TEMPORAL
+               END-IF
+           ELSE
+               CALL "CBL_DELETE_FILE" USING RUTA-TEMPORAL
+                 RETURNING RETORNO-SO
+               CALL "CBL_DELETE_FILE" USING RUTA-ARCHIVO
+                 RETURNING RETORNO-SO
+               DISPLAY "SIN REGISTROS VENCIDOS - NO SE MODIFICA "
+                 RUTA-VIGENTE-FINAL
+           END-IF.
+
+       PRINT-RESULTS.
+           DISPLAY "ARCHIVADO DE TRANSACCIONES".
+           DISPLAY "Corte: " FECHA-CORTE-AAMMDD.
+           DISPLAY "Transacciones archivadas: "
+             CONTADOR-ARCHIVADAS-FORMAT.
+           DISPLAY "Transacciones vigentes: "
+             CONTADOR-VIGENTES-FORMAT.
+           IF CONTADOR-ARCHIVADAS > 0
+               DISPLAY "Archivo histórico: " RUTA-ARCHIVO
+           END-IF.
+
+       FINALIZE.
+           EXIT PROGRAM.
+
+       END PROGRAM CODEABLE-INTERBANK-ARCHIVO.
