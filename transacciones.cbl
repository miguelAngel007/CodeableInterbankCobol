@@ -13,20 +13,138 @@
            SELECT TRANSACCIONES ASSIGN TO '../data/transacciones.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                STATUS STATUS-FILE.
+           SELECT REPORTE-TRANSACCIONES
+               ASSIGN TO DYNAMIC REPORTE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS REPORTE-STATUS-FILE.
+           SELECT TRANSACCIONES-RECHAZADAS
+               ASSIGN TO '../data/transacciones-rechazadas.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS RECHAZO-STATUS-FILE.
+           SELECT TRANSACCIONES-RECHAZADAS-TMP
+               ASSIGN TO '../data/transacciones-rechazadas.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS RECHAZO-TMP-STATUS-FILE.
+           SELECT CHECKPOINT-TRANSACCIONES
+               ASSIGN TO '../data/checkpoint-transacciones.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS CHECKPOINT-STATUS-FILE.
+           SELECT RESUMEN-CSV
+               ASSIGN TO '../data/resumen-transacciones.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS RESUMEN-STATUS-FILE.
+           SELECT TRANSACCIONES-REVISION
+               ASSIGN TO '../data/transacciones-revision.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS REVISION-STATUS-FILE.
+           SELECT TRANSACCIONES-REVISION-TMP
+               ASSIGN TO '../data/transacciones-revision.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS REVISION-TMP-STATUS-FILE.
        DATA DIVISION.
        FILE SECTION.
            FD TRANSACCIONES.
            01 TRANSACCION          PIC X(100).
+
+           FD REPORTE-TRANSACCIONES.
+           01 LINEA-REPORTE        PIC X(100).
+
+           FD TRANSACCIONES-RECHAZADAS.
+           01 LINEA-RECHAZO        PIC X(150).
+
+           FD TRANSACCIONES-RECHAZADAS-TMP.
+           01 LINEA-RECHAZO-TMP    PIC X(150).
+
+           FD CHECKPOINT-TRANSACCIONES.
+           01 LINEA-CHECKPOINT-HEADER.
+               05 CKPT-STATUS               PIC X(10).
+               05 CKPT-LAST-TRX-ID          PIC X(10).
+               05 CKPT-TOTAL-CREDITO        PIC 9(7)V99.
+               05 CKPT-TOTAL-DEBITO         PIC 9(7)V99.
+               05 CKPT-TOTAL-REVERSA        PIC 9(7)V99.
+               05 CKPT-CONTADOR-CREDITO     PIC 9(7).
+               05 CKPT-CONTADOR-DEBITO      PIC 9(7).
+               05 CKPT-CONTADOR-REVERSA     PIC 9(7).
+               05 CKPT-CONTADOR-RECHAZADAS  PIC 9(7).
+               05 CKPT-CONTADOR-REVISION    PIC 9(7).
+               05 CKPT-MAX-TRX-ID           PIC X(10).
+               05 CKPT-MAX-TRX-MONTO        PIC 9(7)V99.
+               05 CKPT-MIN-TRX-ID           PIC X(10).
+               05 CKPT-MIN-TRX-MONTO        PIC 9(7)V99.
+               05 CKPT-MIN-INICIALIZADO     PIC X.
+               05 CKPT-NUM-CUENTAS          PIC 9(4).
+           01 LINEA-CHECKPOINT-CUENTA.
+               05 CKPT-CUENTA-MARCA         PIC X(10).
+               05 CKPT-CUENTA-ID            PIC X(4).
+               05 CKPT-CUENTA-CREDITO       PIC 9(7)V99.
+               05 CKPT-CUENTA-DEBITO        PIC 9(7)V99.
+               05 CKPT-CUENTA-REVERSA       PIC 9(7)V99.
+
+           FD RESUMEN-CSV.
+           01 LINEA-RESUMEN-CSV     PIC X(150).
+
+           FD TRANSACCIONES-REVISION.
+           01 LINEA-REVISION        PIC X(80).
+
+           FD TRANSACCIONES-REVISION-TMP.
+           01 LINEA-REVISION-TMP    PIC X(80).
        WORKING-STORAGE SECTION.
 
        01 STATUS-FILE          PIC XX.
-       01 READKEY              PIC X.
+       01 REPORTE-STATUS-FILE  PIC XX.
+       01 RECHAZO-STATUS-FILE  PIC XX.
+       01 RECHAZO-TMP-STATUS-FILE PIC XX.
+       01 CHECKPOINT-STATUS-FILE PIC XX.
+       01 RESUMEN-STATUS-FILE  PIC XX.
+       01 REVISION-STATUS-FILE PIC XX.
+       01 REVISION-TMP-STATUS-FILE PIC XX.
        01 MENSAJE              PIC X(80).
 
+       01 RUTA-RECHAZADAS      PIC X(50)
+             VALUE '../data/transacciones-rechazadas.csv'.
+       01 RUTA-RECHAZADAS-TMP  PIC X(50)
+             VALUE '../data/transacciones-rechazadas.tmp'.
+       01 RUTA-REVISION        PIC X(50)
+             VALUE '../data/transacciones-revision.csv'.
+       01 RUTA-REVISION-TMP    PIC X(50)
+             VALUE '../data/transacciones-revision.tmp'.
+       01 RETORNO-SO           PIC S9(9) COMP-5.
+       01 LINEAS-COPIADAS-TRUNCADO PIC 9(7) VALUE 0.
+
+      * Monto a partir del cual una transacción se considera
+      * sospechosa y se envía a revisión manual.
+       01 MONTO-LIMITE      PIC 9(7)V99 VALUE 50000.00.
+
+      * Registro trailer de control: "TRAILER,<conteo>,<total>",
+      * escrito al final de TRANSACCIONES por el proceso que genera
+      * el archivo.
+       01 TRAILER-MARCA         PIC X(10).
+       01 TRAILER-CONTEO-TXT    PIC X(10).
+       01 TRAILER-TOTAL-TXT     PIC X(15).
+       01 TRAILER-CONTEO-LEIDO  PIC 9(7).
+       01 TRAILER-TOTAL-LEIDO   PIC 9(7)V99.
+       01 TRAILER-CONTEO-ESPERADO PIC 9(7).
+       01 TRAILER-TOTAL-ESPERADO  PIC 9(7)V99.
+       01 INDICADOR-TRAILER-VISTO         PIC X VALUE 'N'.
+         88 TRAILER-VISTO          VALUE 'S'.
+
+       01 FECHA-ACTUAL.
+           05 FECHA-AAAAMMDD    PIC 9(8).
+           05 FILLER               PIC X(13).
+       01 REPORTE-FILENAME  PIC X(40).
+
        01 FIN                  PIC X(3) VALUE "NO".
          88 CONTINUAR          VALUE "NO".
          88 TERMINAR           VALUE "YES".
 
+      * TERMINAR solo indica que el ciclo de lectura se detuvo (fin de
+      * archivo, trailer visto o corrida abortada) - no distingue una
+      * corrida normal de una abortada, así que el aborto se señaliza
+      * aparte con INDICADOR-ABORTO para que MAIN-PROCEDURE sepa cuándo
+      * omitir PRINT-RESULTS.
+       01 INDICADOR-ABORTO     PIC X VALUE 'N'.
+         88 ABORTAR-CORRIDA    VALUE 'S'.
+
        01 TIPO                 PIC X(10).
        01 MONTO-TXT            PIC X(15).
 
@@ -36,24 +154,70 @@
        01 MAX-TRX-ID           PIC X(10).
        01 MAX-TRX-MONTO        PIC 9(7)V99 VALUE 0.
 
-       01 BALANCE-FINAL        PIC 9(7)V99 VALUE 0.
+       01 MIN-TRX-ID           PIC X(10).
+       01 MIN-TRX-MONTO        PIC 9(7)V99 VALUE 0.
+       01 INDICADOR-MIN-INICIALIZADO PIC X VALUE 'N'.
+         88 MIN-TRX-INICIALIZADO  VALUE 'S'.
+
+       01 BALANCE-FINAL        PIC S9(7)V99 VALUE 0.
 
        01 TOTAL-CREDITO        PIC 9(7)V99 VALUE 0.
        01 TOTAL-DEBITO         PIC 9(7)V99 VALUE 0.
+       01 TOTAL-REVERSA        PIC 9(7)V99 VALUE 0.
+
+       01 CONTADOR-CREDITO     PIC 9(7) VALUE 0.
+       01 CONTADOR-DEBITO      PIC 9(7) VALUE 0.
+       01 CONTADOR-REVERSA     PIC 9(7) VALUE 0.
+       01 CONTADOR-RECHAZADAS  PIC 9(7) VALUE 0.
+       01 CONTADOR-REVISION    PIC 9(7) VALUE 0.
 
-       01 CONTADOR-CREDITO     PIC 9(4) VALUE 0.
-       01 CONTADOR-DEBITO      PIC 9(4) VALUE 0.
+       01 CAMPOS-CONTADOS   PIC 9(2) VALUE 0.
+       01 INDICADOR-LINEA      PIC X VALUE 'S'.
+         88 LINEA-VALIDA       VALUE 'S'.
+         88 LINEA-INVALIDA     VALUE 'N'.
+       01 MOTIVO-RECHAZO    PIC X(40).
 
        01 ES-PRIMER-LINEA      PIC X VALUE 'S'.
        01 GUIONES              PIC X(80) VALUES ALL "-".
 
+       01 CHECKPOINT-INTERVALO  PIC 9(7) VALUE 500.
+       01 REGISTROS-PROCESADOS  PIC 9(7) VALUE 0.
+       01 CHECKPOINT-LAST-ID    PIC X(10).
+       01 INDICADOR-RESUME         PIC X VALUE 'N'.
+         88 RESUME-ACTIVO          VALUE 'S'.
+       01 INDICADOR-SALTO    PIC X VALUE 'N'.
+         88 SALTANDO-REGISTROS     VALUE 'S'.
+
        01 COUNT-MESSAGE        PIC X(100).
        01 MAX-TRX-MESSAGE      PIC X(100).
+       01 MIN-TRX-MESSAGE      PIC X(100).
 
-       01 BALANCE-FINAL-FORMAT     PIC Z(7)9.99.
+       01 BALANCE-FINAL-FORMAT     PIC -(7)9.99.
        01 MAX-TRX-MONTO-FORMAT     PIC Z(7)9.99.
-       01 CONTADOR-CREDITO-FORMAT  PIC Z(4).
-       01 CONTADOR-DEBITO-FORMAT   PIC Z(4).
+       01 MIN-TRX-MONTO-FORMAT     PIC Z(7)9.99.
+       01 CONTADOR-CREDITO-FORMAT  PIC Z(7).
+       01 CONTADOR-DEBITO-FORMAT   PIC Z(7).
+       01 CONTADOR-REVERSA-FORMAT  PIC Z(7).
+       01 CONTADOR-RECHAZADAS-FORMAT PIC Z(7).
+       01 TOTAL-CREDITO-FORMAT     PIC Z(7)9.99.
+       01 TOTAL-DEBITO-FORMAT      PIC Z(7)9.99.
+
+       01 RECHAZO-MESSAGE      PIC X(60).
+
+      * TRANSACCION-ID se compone de un código de cuenta de 4
+      * posiciones seguido de la fecha de registro AAMMDD (6 dígs).
+       01 CUENTA-ACTUAL     PIC X(4).
+
+       01 CUENTAS-TABLA.
+           05 CUENTA-ENTRY OCCURS 200 TIMES INDEXED BY CTA-IDX.
+               10 CUENTA-ID        PIC X(4).
+               10 CUENTA-CREDITO   PIC 9(7)V99 VALUE 0.
+               10 CUENTA-DEBITO    PIC 9(7)V99 VALUE 0.
+               10 CUENTA-REVERSA   PIC 9(7)V99 VALUE 0.
+       01 NUM-CUENTAS           PIC 9(4) VALUE 0.
+       01 CUENTA-BALANCE     PIC S9(7)V99.
+       01 CUENTA-BALANCE-FMT PIC -(7)9.99.
+       01 CUENTA-MESSAGE        PIC X(60).
 
 
        PROCEDURE DIVISION.
@@ -62,19 +226,177 @@
            PERFORM OPEN-FILE.
            PERFORM PROCESS-FILE.
            PERFORM CLOSE-FILE.
-           PERFORM PRINT-RESULTS.
+           IF NOT ABORTAR-CORRIDA
+               PERFORM PRINT-RESULTS
+           END-IF.
            GO TO FINALIZE.
 
        OPEN-FILE.
            OPEN INPUT TRANSACCIONES.
            IF (STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
                STRING "ERROR AL ABRIR EL ARCHIVO " STATUS-FILE
                  DELIMITED BY SIZE INTO MENSAJE
                DISPLAY MENSAJE
-               MOVE "YES" TO FIN.
+               MOVE "YES" TO FIN
+      * No se pudo abrir el maestro de entrada - se sale antes de
+      * tocar los archivos de rechazos/revision para no truncarlos
+      * sobre una corrida que nunca llegó a procesar nada.
+               GO TO FINALIZE
+           END-IF.
+
+           PERFORM LEER-CHECKPOINT.
+
+           PERFORM ABRIR-RECHAZOS-Y-REVISION.
+
+       ABRIR-RECHAZOS-Y-REVISION.
+      * En una corrida reanudada los rechazos/revisiones de la
+      * corrida anterior ya están en el archivo - se truncan primero
+      * al conteo que tenía el último checkpoint, para descartar los
+      * renglones de la franja entre ese checkpoint y el momento del
+      * corte (que se van a reprocesar y volver a escribir), y luego
+      * se extiende en vez de truncar del todo para no perder el resto.
+           IF RESUME-ACTIVO
+               PERFORM TRUNCAR-RECHAZOS-A-CHECKPOINT
+               PERFORM TRUNCAR-REVISION-A-CHECKPOINT
+           END-IF.
+
+           IF RESUME-ACTIVO
+               OPEN EXTEND TRANSACCIONES-RECHAZADAS
+               IF RECHAZO-STATUS-FILE = "35"
+                   OPEN OUTPUT TRANSACCIONES-RECHAZADAS
+               END-IF
+           ELSE
+               OPEN OUTPUT TRANSACCIONES-RECHAZADAS
+           END-IF.
+           IF (RECHAZO-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL ARCHIVO DE RECHAZOS "
+                 RECHAZO-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+
+           IF RESUME-ACTIVO
+               OPEN EXTEND TRANSACCIONES-REVISION
+               IF REVISION-STATUS-FILE = "35"
+                   OPEN OUTPUT TRANSACCIONES-REVISION
+               END-IF
+           ELSE
+               OPEN OUTPUT TRANSACCIONES-REVISION
+           END-IF.
+           IF (REVISION-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL ARCHIVO DE REVISION "
+                 REVISION-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE.
+
+       TRUNCAR-RECHAZOS-A-CHECKPOINT.
+           MOVE 0 TO LINEAS-COPIADAS-TRUNCADO.
+           OPEN INPUT TRANSACCIONES-RECHAZADAS.
+           IF RECHAZO-STATUS-FILE = "00"
+               OPEN OUTPUT TRANSACCIONES-RECHAZADAS-TMP
+               PERFORM UNTIL
+                 LINEAS-COPIADAS-TRUNCADO >= CKPT-CONTADOR-RECHAZADAS
+                   READ TRANSACCIONES-RECHAZADAS
+                       AT END
+                           MOVE CKPT-CONTADOR-RECHAZADAS
+                             TO LINEAS-COPIADAS-TRUNCADO
+                       NOT AT END
+                           MOVE LINEA-RECHAZO TO LINEA-RECHAZO-TMP
+                           WRITE LINEA-RECHAZO-TMP
+                           ADD 1 TO LINEAS-COPIADAS-TRUNCADO
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACCIONES-RECHAZADAS
+               CLOSE TRANSACCIONES-RECHAZADAS-TMP
+               CALL "CBL_DELETE_FILE" USING RUTA-RECHAZADAS
+                 RETURNING RETORNO-SO
+               CALL "CBL_RENAME_FILE" USING RUTA-RECHAZADAS-TMP
+                 RUTA-RECHAZADAS
+                 RETURNING RETORNO-SO
+           END-IF.
+
+       TRUNCAR-REVISION-A-CHECKPOINT.
+           MOVE 0 TO LINEAS-COPIADAS-TRUNCADO.
+           OPEN INPUT TRANSACCIONES-REVISION.
+           IF REVISION-STATUS-FILE = "00"
+               OPEN OUTPUT TRANSACCIONES-REVISION-TMP
+               PERFORM UNTIL
+                 LINEAS-COPIADAS-TRUNCADO >= CKPT-CONTADOR-REVISION
+                   READ TRANSACCIONES-REVISION
+                       AT END
+                           MOVE CKPT-CONTADOR-REVISION
+                             TO LINEAS-COPIADAS-TRUNCADO
+                       NOT AT END
+                           MOVE LINEA-REVISION TO LINEA-REVISION-TMP
+                           WRITE LINEA-REVISION-TMP
+                           ADD 1 TO LINEAS-COPIADAS-TRUNCADO
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACCIONES-REVISION
+               CLOSE TRANSACCIONES-REVISION-TMP
+               CALL "CBL_DELETE_FILE" USING RUTA-REVISION
+                 RETURNING RETORNO-SO
+               CALL "CBL_RENAME_FILE" USING RUTA-REVISION-TMP
+                 RUTA-REVISION
+                 RETURNING RETORNO-SO
+           END-IF.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-TRANSACCIONES.
+           IF CHECKPOINT-STATUS-FILE = "00"
+               READ CHECKPOINT-TRANSACCIONES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = "EN-PROCESO"
+                           PERFORM CARGAR-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-TRANSACCIONES
+           END-IF.
+
+       CARGAR-CHECKPOINT.
+           SET RESUME-ACTIVO TO TRUE.
+           SET SALTANDO-REGISTROS TO TRUE.
+           MOVE CKPT-LAST-TRX-ID TO CHECKPOINT-LAST-ID.
+           MOVE CKPT-TOTAL-CREDITO TO TOTAL-CREDITO.
+           MOVE CKPT-TOTAL-DEBITO TO TOTAL-DEBITO.
+           MOVE CKPT-TOTAL-REVERSA TO TOTAL-REVERSA.
+           MOVE CKPT-CONTADOR-CREDITO TO CONTADOR-CREDITO.
+           MOVE CKPT-CONTADOR-DEBITO TO CONTADOR-DEBITO.
+           MOVE CKPT-CONTADOR-REVERSA TO CONTADOR-REVERSA.
+           MOVE CKPT-CONTADOR-RECHAZADAS TO CONTADOR-RECHAZADAS.
+           MOVE CKPT-CONTADOR-REVISION TO CONTADOR-REVISION.
+           MOVE CKPT-MAX-TRX-ID TO MAX-TRX-ID.
+           MOVE CKPT-MAX-TRX-MONTO TO MAX-TRX-MONTO.
+           MOVE CKPT-MIN-TRX-ID TO MIN-TRX-ID.
+           MOVE CKPT-MIN-TRX-MONTO TO MIN-TRX-MONTO.
+           MOVE CKPT-MIN-INICIALIZADO TO INDICADOR-MIN-INICIALIZADO.
+           MOVE CKPT-NUM-CUENTAS TO NUM-CUENTAS.
+           PERFORM VARYING CTA-IDX FROM 1 BY 1
+             UNTIL CTA-IDX > NUM-CUENTAS
+               PERFORM CARGAR-CUENTA-CHECKPOINT
+           END-PERFORM.
+           DISPLAY "REANUDANDO DESDE CHECKPOINT - ULTIMO ID "
+             CHECKPOINT-LAST-ID.
+
+       CARGAR-CUENTA-CHECKPOINT.
+           READ CHECKPOINT-TRANSACCIONES
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-CUENTA-ID TO CUENTA-ID (CTA-IDX)
+                   MOVE CKPT-CUENTA-CREDITO TO CUENTA-CREDITO (CTA-IDX)
+                   MOVE CKPT-CUENTA-DEBITO TO CUENTA-DEBITO (CTA-IDX)
+                   MOVE CKPT-CUENTA-REVERSA TO CUENTA-REVERSA (CTA-IDX)
+           END-READ.
 
        CLOSE-FILE.
            CLOSE TRANSACCIONES.
+           CLOSE TRANSACCIONES-RECHAZADAS.
+           CLOSE TRANSACCIONES-REVISION.
 
        PROCESS-FILE.
 
@@ -83,35 +405,169 @@
                    AT END
                        SET TERMINAR TO TRUE
                    NOT AT END
-                       PERFORM PROCESAR-LINEA
+                       IF TRANSACCION (1:7) = "TRAILER"
+                           PERFORM VALIDAR-TRAILER
+                           SET TERMINAR TO TRUE
+                       ELSE
+                           PERFORM PROCESAR-LINEA
+                       END-IF
                END-READ
            END-PERFORM.
 
-           SUBTRACT TOTAL-DEBITO FROM TOTAL-CREDITO
-           GIVING BALANCE-FINAL.
+           IF NOT TRAILER-VISTO
+               DISPLAY "ALERTA: ARCHIVO SIN REGISTRO TRAILER - "
+                 "POSIBLE TRUNCAMIENTO DEL ARCHIVO DE ENTRADA"
+           END-IF.
+
+           IF SALTANDO-REGISTROS
+               DISPLAY "ERROR: SE ALCANZO EL FIN DEL ARCHIVO SIN "
+                 "ENCONTRAR EL ID DEL CHECKPOINT " CHECKPOINT-LAST-ID
+               DISPLAY "ERROR: EL ARCHIVO DE ENTRADA NO CORRESPONDE "
+                 "A LA CORRIDA INTERRUMPIDA - CORRIDA ABORTADA"
+               SET ABORTAR-CORRIDA TO TRUE
+      * El checkpoint EN-PROCESO se deja intacto para que una
+      * corrida posterior, con el archivo correcto, pueda reanudar.
+           ELSE
+               PERFORM MARCAR-CHECKPOINT-COMPLETO
+           END-IF.
+
+           COMPUTE BALANCE-FINAL =
+             TOTAL-CREDITO - TOTAL-DEBITO - TOTAL-REVERSA.
 
            MOVE BALANCE-FINAL TO BALANCE-FINAL-FORMAT.
            MOVE MAX-TRX-MONTO TO MAX-TRX-MONTO-FORMAT.
+           MOVE MIN-TRX-MONTO TO MIN-TRX-MONTO-FORMAT.
            MOVE CONTADOR-CREDITO TO CONTADOR-CREDITO-FORMAT.
            MOVE CONTADOR-DEBITO TO CONTADOR-DEBITO-FORMAT.
-
+           MOVE CONTADOR-REVERSA TO CONTADOR-REVERSA-FORMAT.
+           MOVE CONTADOR-RECHAZADAS TO CONTADOR-RECHAZADAS-FORMAT.
+           MOVE TOTAL-CREDITO TO TOTAL-CREDITO-FORMAT.
+           MOVE TOTAL-DEBITO TO TOTAL-DEBITO-FORMAT.
+
+
+       VALIDAR-TRAILER.
+           SET TRAILER-VISTO TO TRUE.
+           MOVE SPACES TO TRAILER-MARCA TRAILER-CONTEO-TXT
+             TRAILER-TOTAL-TXT
+           UNSTRING TRANSACCION DELIMITED BY ","
+             INTO TRAILER-MARCA, TRAILER-CONTEO-TXT,
+               TRAILER-TOTAL-TXT
+           END-UNSTRING
+
+           MOVE FUNCTION NUMVAL (TRAILER-CONTEO-TXT)
+             TO TRAILER-CONTEO-LEIDO
+           MOVE FUNCTION NUMVAL (TRAILER-TOTAL-TXT)
+             TO TRAILER-TOTAL-LEIDO
+
+           COMPUTE TRAILER-CONTEO-ESPERADO =
+             CONTADOR-CREDITO + CONTADOR-DEBITO + CONTADOR-REVERSA
+             + CONTADOR-RECHAZADAS
+           COMPUTE TRAILER-TOTAL-ESPERADO =
+             TOTAL-CREDITO + TOTAL-DEBITO + TOTAL-REVERSA
+
+           IF TRAILER-CONTEO-LEIDO NOT = TRAILER-CONTEO-ESPERADO
+               OR TRAILER-TOTAL-LEIDO NOT = TRAILER-TOTAL-ESPERADO
+               DISPLAY "ALERTA: TRAILER NO COINCIDE - ARCHIVO "
+                 "POSIBLEMENTE INCOMPLETO"
+           END-IF.
 
        PROCESAR-LINEA.
            IF ES-PRIMER-LINEA = "S"
                MOVE "N" TO ES-PRIMER-LINEA
            ELSE
-               UNSTRING TRANSACCION DELIMITED BY ","
-                 INTO TRANSACCION-ID, TIPO, MONTO-TXT.
+               IF SALTANDO-REGISTROS
+                   PERFORM OMITIR-REGISTRO-CHECKPOINT
+               ELSE
+                   PERFORM VALIDAR-Y-ACUMULAR-LINEA
+               END-IF
+           END-IF.
+
+       VALIDAR-Y-ACUMULAR-LINEA.
+           MOVE SPACES TO TRANSACCION-ID TIPO MONTO-TXT
+           MOVE 0 TO CAMPOS-CONTADOS
+           SET LINEA-VALIDA TO TRUE
+           MOVE SPACES TO MOTIVO-RECHAZO
+
+           UNSTRING TRANSACCION DELIMITED BY ","
+             INTO TRANSACCION-ID, TIPO, MONTO-TXT
+             TALLYING IN CAMPOS-CONTADOS
+             ON OVERFLOW
+                 SET LINEA-INVALIDA TO TRUE
+                 MOVE "CAMPOS EXTRA EN LA LINEA" TO MOTIVO-RECHAZO
+           END-UNSTRING
+
+           EVALUATE TRUE
+               WHEN LINEA-INVALIDA
+                   CONTINUE
+               WHEN CAMPOS-CONTADOS < 3
+                   SET LINEA-INVALIDA TO TRUE
+                   MOVE "CAMPOS INCOMPLETOS" TO MOTIVO-RECHAZO
+               WHEN TRANSACCION-ID = SPACES
+                   SET LINEA-INVALIDA TO TRUE
+                   MOVE "ID DE TRANSACCION VACIO" TO MOTIVO-RECHAZO
+               WHEN MONTO-TXT = SPACES
+                   SET LINEA-INVALIDA TO TRUE
+                   MOVE "MONTO VACIO" TO MOTIVO-RECHAZO
+               WHEN FUNCTION TEST-NUMVAL (MONTO-TXT) NOT = 0
+                   SET LINEA-INVALIDA TO TRUE
+                   MOVE "MONTO NO NUMERICO" TO MOTIVO-RECHAZO
+               WHEN TIPO NOT = "Crédito" AND TIPO NOT = "Débito"
+                 AND TIPO NOT = "Reversa"
+                   SET LINEA-INVALIDA TO TRUE
+                   MOVE "TIPO DE TRANSACCION DESCONOCIDO"
+                     TO MOTIVO-RECHAZO
+           END-EVALUATE
+
+           IF LINEA-INVALIDA
+               PERFORM RECHAZAR-LINEA
+           ELSE
+               PERFORM ACUMULAR-LINEA
+           END-IF.
+
+       OMITIR-REGISTRO-CHECKPOINT.
+           MOVE SPACES TO TRANSACCION-ID TIPO MONTO-TXT
+           UNSTRING TRANSACCION DELIMITED BY ","
+             INTO TRANSACCION-ID, TIPO, MONTO-TXT
+           END-UNSTRING
+
+           IF TRANSACCION-ID = CHECKPOINT-LAST-ID
+               MOVE 'N' TO INDICADOR-SALTO
+           END-IF.
+
+       RECHAZAR-LINEA.
+           ADD 1 TO CONTADOR-RECHAZADAS.
+           MOVE SPACES TO LINEA-RECHAZO.
+           STRING FUNCTION TRIM (TRANSACCION) " - " MOTIVO-RECHAZO
+             DELIMITED BY SIZE INTO LINEA-RECHAZO.
+           WRITE LINEA-RECHAZO.
 
+       ACUMULAR-LINEA.
            MOVE FUNCTION NUMVAL (MONTO-TXT) TO MONTO. *> PARSE
+           MOVE TRANSACCION-ID (1:4) TO CUENTA-ACTUAL.
+           PERFORM BUSCAR-O-CREAR-CUENTA.
+           PERFORM VALIDAR-MONTO-SOSPECHOSO.
 
            IF TIPO = "Crédito"
                ADD MONTO TO TOTAL-CREDITO
                ADD 1 TO CONTADOR-CREDITO
+               IF CTA-IDX NOT = 0
+                   ADD MONTO TO CUENTA-CREDITO (CTA-IDX)
+               END-IF
            ELSE
                IF TIPO = "Débito"
                    ADD MONTO TO TOTAL-DEBITO
                    ADD 1 TO CONTADOR-DEBITO
+                   IF CTA-IDX NOT = 0
+                       ADD MONTO TO CUENTA-DEBITO (CTA-IDX)
+                   END-IF
+               ELSE
+                   IF TIPO = "Reversa"
+                       ADD MONTO TO TOTAL-REVERSA
+                       ADD 1 TO CONTADOR-REVERSA
+                       IF CTA-IDX NOT = 0
+                           ADD MONTO TO CUENTA-REVERSA (CTA-IDX)
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
@@ -120,24 +576,231 @@
                MOVE MONTO TO MAX-TRX-MONTO
            END-IF.
 
+           IF NOT MIN-TRX-INICIALIZADO
+               MOVE TRANSACCION-ID TO MIN-TRX-ID
+               MOVE MONTO TO MIN-TRX-MONTO
+               SET MIN-TRX-INICIALIZADO TO TRUE
+           ELSE
+               IF MONTO < MIN-TRX-MONTO
+                   MOVE TRANSACCION-ID TO MIN-TRX-ID
+                   MOVE MONTO TO MIN-TRX-MONTO
+               END-IF
+           END-IF.
+
+           ADD 1 TO REGISTROS-PROCESADOS.
+           IF REGISTROS-PROCESADOS >= CHECKPOINT-INTERVALO
+               PERFORM ESCRIBIR-CHECKPOINT
+               MOVE 0 TO REGISTROS-PROCESADOS
+           END-IF.
+
+       VALIDAR-MONTO-SOSPECHOSO.
+           IF MONTO > MONTO-LIMITE
+               MOVE SPACES TO MENSAJE
+               STRING "ALERTA: TRANSACCION A REVISAR - ID "
+                 TRANSACCION-ID " MONTO " MONTO-TXT
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+               MOVE SPACES TO LINEA-REVISION
+               STRING FUNCTION TRIM (TRANSACCION-ID) ","
+                 FUNCTION TRIM (MONTO-TXT)
+                 DELIMITED BY SIZE INTO LINEA-REVISION
+               WRITE LINEA-REVISION
+               ADD 1 TO CONTADOR-REVISION
+           END-IF.
+
+       ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-TRANSACCIONES.
+           IF CHECKPOINT-STATUS-FILE > "07"
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ESCRIBIR EL CHECKPOINT "
+                 CHECKPOINT-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+           ELSE
+               MOVE "EN-PROCESO" TO CKPT-STATUS
+               MOVE TRANSACCION-ID TO CKPT-LAST-TRX-ID
+               MOVE TOTAL-CREDITO TO CKPT-TOTAL-CREDITO
+               MOVE TOTAL-DEBITO TO CKPT-TOTAL-DEBITO
+               MOVE TOTAL-REVERSA TO CKPT-TOTAL-REVERSA
+               MOVE CONTADOR-CREDITO TO CKPT-CONTADOR-CREDITO
+               MOVE CONTADOR-DEBITO TO CKPT-CONTADOR-DEBITO
+               MOVE CONTADOR-REVERSA TO CKPT-CONTADOR-REVERSA
+               MOVE CONTADOR-RECHAZADAS TO CKPT-CONTADOR-RECHAZADAS
+               MOVE CONTADOR-REVISION TO CKPT-CONTADOR-REVISION
+               MOVE MAX-TRX-ID TO CKPT-MAX-TRX-ID
+               MOVE MAX-TRX-MONTO TO CKPT-MAX-TRX-MONTO
+               MOVE MIN-TRX-ID TO CKPT-MIN-TRX-ID
+               MOVE MIN-TRX-MONTO TO CKPT-MIN-TRX-MONTO
+               MOVE INDICADOR-MIN-INICIALIZADO TO CKPT-MIN-INICIALIZADO
+               MOVE NUM-CUENTAS TO CKPT-NUM-CUENTAS
+               WRITE LINEA-CHECKPOINT-HEADER
+
+               PERFORM VARYING CTA-IDX FROM 1 BY 1
+                 UNTIL CTA-IDX > NUM-CUENTAS
+                   MOVE "CUENTA" TO CKPT-CUENTA-MARCA
+                   MOVE CUENTA-ID (CTA-IDX) TO CKPT-CUENTA-ID
+                   MOVE CUENTA-CREDITO (CTA-IDX) TO CKPT-CUENTA-CREDITO
+                   MOVE CUENTA-DEBITO (CTA-IDX) TO CKPT-CUENTA-DEBITO
+                   MOVE CUENTA-REVERSA (CTA-IDX) TO CKPT-CUENTA-REVERSA
+                   WRITE LINEA-CHECKPOINT-CUENTA
+               END-PERFORM
+
+               CLOSE CHECKPOINT-TRANSACCIONES
+           END-IF.
+
+       MARCAR-CHECKPOINT-COMPLETO.
+           OPEN OUTPUT CHECKPOINT-TRANSACCIONES.
+           IF CHECKPOINT-STATUS-FILE <= "07"
+               MOVE "COMPLETO" TO CKPT-STATUS
+               MOVE SPACES TO CKPT-LAST-TRX-ID
+               MOVE 0 TO CKPT-TOTAL-CREDITO CKPT-TOTAL-DEBITO
+                 CKPT-TOTAL-REVERSA CKPT-CONTADOR-CREDITO
+                 CKPT-CONTADOR-DEBITO CKPT-CONTADOR-REVERSA
+                 CKPT-CONTADOR-RECHAZADAS CKPT-CONTADOR-REVISION
+                 CKPT-MAX-TRX-MONTO CKPT-NUM-CUENTAS
+               MOVE SPACES TO CKPT-MAX-TRX-ID
+               WRITE LINEA-CHECKPOINT-HEADER
+               CLOSE CHECKPOINT-TRANSACCIONES
+           END-IF.
+
+       BUSCAR-O-CREAR-CUENTA.
+           SET CTA-IDX TO 1.
+           SEARCH CUENTA-ENTRY
+             VARYING CTA-IDX
+             AT END
+                 IF NUM-CUENTAS < 200
+                     ADD 1 TO NUM-CUENTAS
+                     SET CTA-IDX TO NUM-CUENTAS
+                     MOVE CUENTA-ACTUAL TO CUENTA-ID (CTA-IDX)
+                 ELSE
+                     DISPLAY "ALERTA: CAPACIDAD DE 200 CUENTAS "
+                       "EXCEDIDA - CUENTA " CUENTA-ACTUAL
+                       " SIN SUBTOTAL INDIVIDUAL"
+                     SET CTA-IDX TO 0
+                 END-IF
+             WHEN CUENTA-ID (CTA-IDX) = CUENTA-ACTUAL
+                 CONTINUE
+           END-SEARCH.
+
        PRINT-RESULTS.
            DISPLAY "REPORTE DE TRANSACCIONES".
            DISPLAY GUIONES.
            DISPLAY "Balance Final: " BALANCE-FINAL-FORMAT.
 
+           MOVE SPACES TO MAX-TRX-MESSAGE.
            STRING "Transacción de Mayor Monto: Id " MAX-TRX-ID
              " - " MAX-TRX-MONTO-FORMAT
              DELIMITED BY SIZE INTO MAX-TRX-MESSAGE
              DISPLAY MAX-TRX-MESSAGE.
 
+           MOVE SPACES TO MIN-TRX-MESSAGE.
+           STRING "Transacción de Menor Monto: Id " MIN-TRX-ID
+             " - " MIN-TRX-MONTO-FORMAT
+             DELIMITED BY SIZE INTO MIN-TRX-MESSAGE
+             DISPLAY MIN-TRX-MESSAGE.
+
+           MOVE SPACES TO COUNT-MESSAGE.
            STRING "Conteo de Transacciones: Crédito: "
              CONTADOR-CREDITO-FORMAT
              " Débito: " CONTADOR-DEBITO-FORMAT
+             " Reversa: " CONTADOR-REVERSA-FORMAT
            DELIMITED BY SIZE INTO COUNT-MESSAGE
            DISPLAY COUNT-MESSAGE.
 
+           MOVE SPACES TO RECHAZO-MESSAGE.
+           STRING "Transacciones Rechazadas: "
+             CONTADOR-RECHAZADAS-FORMAT
+             DELIMITED BY SIZE INTO RECHAZO-MESSAGE
+           DISPLAY RECHAZO-MESSAGE.
+
+           DISPLAY "Balances por Cuenta:".
+           PERFORM VARYING CTA-IDX FROM 1 BY 1
+             UNTIL CTA-IDX > NUM-CUENTAS
+               PERFORM FORMATEAR-CUENTA-MESSAGE
+               DISPLAY CUENTA-MESSAGE
+           END-PERFORM.
+
+           PERFORM ESCRIBIR-REPORTE-ARCHIVO.
+           PERFORM ESCRIBIR-RESUMEN-CSV.
+
+       FORMATEAR-CUENTA-MESSAGE.
+           COMPUTE CUENTA-BALANCE =
+             CUENTA-CREDITO (CTA-IDX) - CUENTA-DEBITO (CTA-IDX)
+             - CUENTA-REVERSA (CTA-IDX).
+           MOVE CUENTA-BALANCE TO CUENTA-BALANCE-FMT.
+           MOVE SPACES TO CUENTA-MESSAGE.
+           STRING "  Cuenta " CUENTA-ID (CTA-IDX)
+             ": " CUENTA-BALANCE-FMT
+             DELIMITED BY SIZE INTO CUENTA-MESSAGE.
+
+       ESCRIBIR-REPORTE-ARCHIVO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
+           MOVE SPACES TO REPORTE-FILENAME.
+           STRING "../data/reporte-" FECHA-AAAAMMDD ".txt"
+             DELIMITED BY SIZE INTO REPORTE-FILENAME.
+
+           OPEN OUTPUT REPORTE-TRANSACCIONES.
+           IF (REPORTE-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL REPORTE " REPORTE-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+           ELSE
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "Balance Final: " BALANCE-FINAL-FORMAT
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE MAX-TRX-MESSAGE TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE MIN-TRX-MESSAGE TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
 
-           ACCEPT READKEY.
+               MOVE COUNT-MESSAGE TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE RECHAZO-MESSAGE TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               MOVE "Balances por Cuenta:" TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+
+               PERFORM VARYING CTA-IDX FROM 1 BY 1
+                 UNTIL CTA-IDX > NUM-CUENTAS
+                   PERFORM FORMATEAR-CUENTA-MESSAGE
+                   MOVE CUENTA-MESSAGE TO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+               END-PERFORM
+
+               CLOSE REPORTE-TRANSACCIONES
+           END-IF.
+
+       ESCRIBIR-RESUMEN-CSV.
+           OPEN EXTEND RESUMEN-CSV.
+           IF RESUMEN-STATUS-FILE = "35"
+               OPEN OUTPUT RESUMEN-CSV
+           END-IF.
+           IF (RESUMEN-STATUS-FILE > "07")
+               MOVE SPACES TO MENSAJE
+               STRING "ERROR AL ABRIR EL RESUMEN CSV "
+                 RESUMEN-STATUS-FILE
+                 DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE
+           ELSE
+               MOVE SPACES TO LINEA-RESUMEN-CSV
+               STRING FECHA-AAAAMMDD ","
+                 FUNCTION TRIM (BALANCE-FINAL-FORMAT) ","
+                 FUNCTION TRIM (MAX-TRX-ID) ","
+                 FUNCTION TRIM (MAX-TRX-MONTO-FORMAT) ","
+                 FUNCTION TRIM (CONTADOR-CREDITO-FORMAT) ","
+                 FUNCTION TRIM (CONTADOR-DEBITO-FORMAT) ","
+                 FUNCTION TRIM (TOTAL-CREDITO-FORMAT) ","
+                 FUNCTION TRIM (TOTAL-DEBITO-FORMAT)
+                 DELIMITED BY SIZE INTO LINEA-RESUMEN-CSV
+               WRITE LINEA-RESUMEN-CSV
+               CLOSE RESUMEN-CSV
+           END-IF.
 
        FINALIZE.
            EXIT PROGRAM.
